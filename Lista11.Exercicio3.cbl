@@ -1,439 +1,1788 @@
-      $set sourceformat"free"
-      *>Divisão de identificação do programa
-       identification division.
-       program-id. "Lista11.Exercicio3".
-       author. "Jade Rogelin ".
-       installation. "PC".
-       date-written. 28/07/2020.
-       date-compiled. 28/07/2020.
-
-      *>Divisão para configuração do ambiente
-       environment division.
-       configuration section.
-           special-names. decimal-point is comma.
-
-      *>-----Declaração dos recursos externos
-       input-output section.
-       file-control.
-
-                  select arqCadAluno assign to "arqCadAluno.txt" *> adiciona nome arquivo    *> assing vou estar assossiando o arquivo fisico
-                  organization is indexed                         *> forma de como sao organizados os dados/aruivo
-                  access mode is dynamic                          *> assesaando o aquivo/dados
-                  lock mode is automatic                          *> serve para travar o arquivo
-                  record key is fd-cod                            *> chave relativa para acesso randomico (acesso direto)
-                  file status is ws-fs-arqCadAluno.               *> é utilizado uma variavel da wokking-storage para retorno correto do aqruivo
-
-       i-o-control.
-
-      *>Declaração de variáveis
-       data division.
-
-      *>----Variaveis de arquivos
-       file section.
-       fd arqCadAluno.
-       01 fd-alunos.
-           05  fd-cod                              pic X(03).
-           05  fd-aluno                            pic X(25).
-           05  fd-endereco                         pic X(35).
-           05  fd-mae                              pic X(25).
-           05  fd-pai                              pic X(25).
-           05  fd-telefone                         pic X(15).
-           05  fd-notas.
-               10  fd-nota1                        pic 9(02)v99
-                                                   value 11.
-               10  fd-nota2                        pic 9(02)v99
-                                                   value 11.
-               10  fd-nota3                        pic 9(02)v99
-                                                   value 11.
-               10  fd-nota4                        pic 9(02)v99
-                                                   value 11.
-
-
-      *>----Variaveis de trabalho
-       working-storage section.
-
-       77 ws-fs-arqCadAluno                        pic 9(02).
-
-       01 ws-msn-erro.
-          05 ws-msn-erro-ofsset                    pic 9(04).
-          05 ws-msn-erro-cod                       pic 9(02).
-          05 ws-msn-erro-text                      pic X(42).
-
-       01  ws-alunos.
-           05  ws-aluno                            pic X(25).
-           05  ws-cod                              pic X(03).
-           05  ws-endereco                         pic X(35).
-           05  ws-mae                              pic X(25).
-           05  ws-pai                              pic X(25).
-           05  ws-telefone                         pic X(15).
-           05  ws-notas.
-               10  ws-nota1                        pic 9(02)v99
-                                                   value 11.
-               10  ws-nota2                        pic 9(02)v99
-                                                   value 11.
-               10  ws-nota3                        pic 9(02)v99
-                                                   value 11.
-               10  ws-nota4                        pic 9(02)v99
-                                                   value 11.
-
-       77 ws-sair                                  pic X(01).
-       77 ws-menu                                  pic X(02).
-
-      *>----Variaveis para comunicação entre programas
-       linkage section.
-
-
-      *>----Declaração de tela
-       screen section.
-
-      *>Declaração do corpo do programa
-       procedure division.
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      *>------------------------------------------------------------------------
-      *>  procedimentos de inicialização
-      *>------------------------------------------------------------------------
-       inicializa section.
-
-           open i-o arqCadAluno   *> open i-o abre o arquivo para leitura e escrita
-           if ws-fs-arqCadAluno  <> 0
-           and ws-fs-arqCadAluno <> 05 then
-               move 1                                 to ws-msn-erro-ofsset
-               move ws-fs-arqCadAluno                 to ws-msn-erro-cod
-               move "Erro ao abrir arq. arqCadAluno " to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-      *>    inicializa menu
-           move  spaces      to     ws-menu
-           .
-       inicializa-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Processamento Principal
-      *>------------------------------------------------------------------------
-       processamento section.
-
-           perform until ws-sair = "X"
-                      or ws-sair = "x"
-               *> menu
-               display erase
-               display "'CA'dastrar Aluno"
-               display "'NO'tas"
-               display "'CO'nsulta indexada"
-               display "'CS'nsulta sequencial"
-               display "'DE'letar"
-               display "'AL'terar"
-               display "'S'air"
-               accept ws-menu
-
-               evaluate  ws-menu
-                  when = 'CA'
-                  when = 'ca'
-                       perform cadastrar-aluno
-
-                   when = 'NO'
-                   when = 'no'
-
-                       perform cadastrar-notas
-
-                   when = 'CO'
-                   when = 'co'
-
-                       perform consulta-indexada
-
-                   when = 'CS'
-                   when = 'cs'
-
-                       perform consulta-sequencial
-
-                   when = 'DE'
-                   when = 'de'
-
-                       perform deletar-cadastro
-
-                   when = 'AL'
-                   when = 'al'
-
-                       perform alterar-cadastro
-
-                   when = 'S'
-                   when = 's'
-                       display "Finalizando programa de cadastros"
-
-                   when other
-                       display "Opcao invalida!!!"
-               end-evaluate
-
-           end-perform
-
-
-           .
-       processamento-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  cadastro de aluno
-      *>------------------------------------------------------------------------
-       cadastrar-aluno section.
-
-            perform until ws-sair = "V"
-                       or ws-sair = "v"
-
-           display erase
-           display "-------  cadastro de alunos -------"
-           display "Codigo do Aluno: "
-           accept ws-cod
-           display "Nome Aluno(a)  : "
-           accept ws-aluno
-           display "Endereco       : "
-           accept ws-endereco
-           display "Nome da mae    : "
-           accept ws-mae
-           display "Nome do pai    : "
-           accept ws-pai
-           display "Telefone       : "
-           accept ws-telefone
-
-      *> -------------  Salvar dados no arquivo
-               write fd-alunos       from ws-alunos
-               if ws-fs-arqCadAluno <> 0 then
-                   move 2                                    to ws-msn-erro-ofsset
-                   move ws-fs-arqCadAluno                    to ws-msn-erro-cod
-                   move "Erro ao escrever arq. arqCadAluno " to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-      *> -------------
-
-           display "  "
-           display "Deseja cadastrar mais um Aluno? 'S'im ou 'V'oltar"
-           accept ws-sair
-
-
-           .
-       cadastrar-aluno-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  cadastro de notas
-      *>------------------------------------------------------------------------
-       cadastrar-notas section.
-
-           perform until ws-sair = "V"
-                      or ws-sair = "v"
-           *> menu para o usuario cadastrar notas
-           display erase
-           display "------ Cadastro de notas ------"
-           display "Informe o cod. do aluno : "
-           accept fd-cod
-
-           display "Informe a primeira nota : "
-           accept ws-nota1
-
-           display "Informe a segunda nota  : "
-           accept ws-nota2
-
-           display "Informe a terceira nota : "
-           accept ws-nota3
-
-           display "Informe a quarta nota   : "
-           accept ws-nota4
-
-           display "  "
-           display "Deseja cadastrar notas? 'S'im ou 'V'oltar"
-           accept ws-sair
-
-
-           move ws-cod       to fd-cod
-           *> para ler as variavies de arquivo
-           read arqCadAluno
-           if  ws-fs-arqCadAluno <> 0
-           and ws-fs-arqCadAluno <> 23 then
-
-           move ws-fs-arqCadAluno to ws-menu
-
-           move ws-notas to fd-notas
-           *> para sobreescrever um registro
-           rewrite fd-alunos
-           if ws-fs-arqCadAluno <> 0
-
-           .
-       cadastrar-notas-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  consultar cadastro indexado
-      *>------------------------------------------------------------------------
-       consulta-indexada section.
-
-
-      *> -------------  Ler dados do arquivo
-               display "informe o codigo do aluno: "
-               accept fd-cod
-
-               move ws-alunos to fd-alunos
-
-               read arqCadAluno
-               if  ws-fs-arqCadAluno <> 0
-               and ws-fs-arqCadAluno <> 10 then
-                   if ws-fs-arqCadAluno = 23 then
-                       display "Codigo informado invalido!"
-                   else
-                       move 3                                       to ws-msn-erro-ofsset
-                       move ws-fs-arqCadAluno                       to ws-msn-erro-cod
-                       move "Erro ao ler arq. arqCadAluno "         to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
-               end-if
-
-               move  fd-alunos       to  ws-alunos
-
-               display "Codigo     : " ws-cod
-               display "Aluno      : " ws-aluno
-               display "Endereco   : " ws-endereco
-               display "Nome da mae: " ws-mae
-               display "Nome do pai: " ws-pai
-               display "Telefone   : " ws-telefone
-
-           .
-       consulta-indexada-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  consultar cadastro sequencial
-      *>------------------------------------------------------------------------
-       consulta-sequencial section.
-
-           *>perform consulta-indexada
-
-           perform until ws-sair = "V"
-                      or ws-sair = "v"
-
-      *> -------------  Ler dados do arquivo
-               read arqCadAluno next
-               if  ws-fs-arqCadAluno <> 0
-               and ws-fs-arqCadAluno <> 10 then
-                   if ws-fs-arqCadAluno = 23 then
-                       display "Data informada invalida!"
-                   else
-                       move 4                                       to ws-msn-erro-ofsset
-                       move ws-fs-arqCadAluno                       to ws-msn-erro-cod
-                       move "Erro ao ler arq. arqCadAluno "         to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
-               end-if
-
-               move  fd-alunos       to  ws-alunos
-
-               display "Codigo     : " ws-cod
-               display "Aluno      : " ws-aluno
-               display "Endereco   : " ws-endereco
-               display "Nome da mae: " ws-mae
-               display "Nome do pai: " ws-pai
-               display "Telefone   : " ws-telefone
-
-               display "Deseja realizar mas uma consulta sequencial? 'S'im ou 'V'oltar"
-               accept ws-sair
-           end-perform
-
-           .
-       consulta-sequencial-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Deletar Cadastro
-      *>------------------------------------------------------------------------
-       deletar-cadastro section.
-
-      *> -------------  Apagar dados do registro do arquivo
-               display "informe o cod a ser excluido:"
-               accept ws-alunos
-
-               move ws-aluno to fd-aluno
-               delete arqCadAluno
-               if  ws-fs-arqCadAluno <> 0 then
-                   if ws-fs-arqCadAluno = 23 then
-                       display "Cod informado invalido!"
-                   else
-                       move 5                                   to ws-msn-erro-ofsset
-                       move ws-fs-arqCadAluno                   to ws-msn-erro-cod
-                       move "Erro ao deletar arq. arqCadAluno " to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
-               end-if
-
-           display "Deseja deletar mais um cadastro? 'S'im ou 'V'oltar"
-           accept ws-sair
-
-
-           .
-       deletar-cadastro-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Alterar Cadastro
-      *>------------------------------------------------------------------------
-       alterar-cadastro section.
-
-               *> ponteiro
-               perform consulta-indexada
-
-      *> -------------  Alterar dados do registro do arquivo
-               display "Informe novo aluno a ser cadastrado: "
-               accept ws-aluno
-
-               move ws-alunos to fd-alunos
-               *> sobreescreve o arquivo
-               rewrite fd-alunos
-               if  ws-fs-arqCadAluno = 0 then
-                   display "Novo aluno  " ws-aluno " Cadastrado com sucesso!"
-               else
-                   move 6                                    to ws-msn-erro-ofsset
-                   move ws-fs-arqCadAluno                    to ws-msn-erro-cod
-                   move "Erro ao alterar arq. arqCadAluno "  to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-
-           display "Deseja alterar mais um Aluno? 'S'im ou 'V'oltar"
-           accept ws-sair
-
-
-           .
-       alterar-cadastro-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Finalização  Anormal
-      *>------------------------------------------------------------------------
-       finaliza-anormal section.
-
-           display ws-msn-erro.
-           accept ws-msn-erro.
-
-           Stop run
-           .
-       finaliza-anormal-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Finalização
-      *>------------------------------------------------------------------------
-       finaliza section.
-
-           close arqCadAluno
-           if ws-fs-arqCadAluno <> 0 then
-               move 7                                  to ws-msn-erro-ofsset
-               move ws-fs-arqCadAluno                  to ws-msn-erro-cod
-               move "Erro ao fechar arq. arqCadAluno " to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-           Stop run
-           .
-       finaliza-exit.
-           exit.
-
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "Lista11.Exercicio3".
+       author. "Jade Rogelin ".
+       installation. "PC".
+       date-written. 28/07/2020.
+       date-compiled. 28/07/2020.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+                  select arqCadAluno assign to "arqCadAluno.txt" *> adiciona nome arquivo    *> assing vou estar assossiando o arquivo fisico
+                  organization is indexed                         *> forma de como sao organizados os dados/aruivo
+                  access mode is dynamic                          *> assesaando o aquivo/dados
+                  lock mode is automatic                          *> serve para travar o arquivo
+                  record key is fd-cod                            *> chave relativa para acesso randomico (acesso direto)
+                  alternate record key is fd-aluno with duplicates *> chave alternativa para pesquisa por nome
+                  file status is ws-fs-arqCadAluno.               *> é utilizado uma variavel da wokking-storage para retorno correto do aqruivo
+
+                  select arqRelatorio assign to "relatorioAlunos.txt" *> arquivo de impressao/spool da listagem geral
+                  organization is line sequential
+                  file status is ws-fs-arqRelatorio.
+
+                  select arqAlunoExcluido assign to "arqAlunoExcluido.txt" *> historico/auditoria dos alunos excluidos
+                  organization is line sequential
+                  file status is ws-fs-arqAlunoExcluido.
+
+                  select arqTurma assign to "arqTurma.txt"      *> cadastro mestre das turmas/ano letivo
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is automatic
+                  record key is trm-chave     *> codigo + ano letivo: o mesmo codigo de
+                                              *> turma (ex.: "8A") e reaproveitado todo ano
+                  file status is ws-fs-arqTurma.
+
+                  select arqNotasBatch assign to "arqNotasBatch.txt" *> arquivo sequencial com cod + 4 notas, uma por linha
+                  organization is line sequential
+                  file status is ws-fs-arqNotasBatch.
+
+                  select arqCheckpoint assign to "arqCheckpointNotas.txt" *> ultimo cod processado na carga em lote
+                  organization is line sequential
+                  file status is ws-fs-arqCheckpoint.
+
+                  select arqOperadores assign to "arqOperadores.txt" *> cadastro de operadores/perfis de acesso
+                  organization is indexed
+                  access mode is dynamic
+                  lock mode is automatic
+                  record key is op-id
+                  file status is ws-fs-arqOperadores.
+
+                  select arqReorgTemp assign to "arqCadAlunoReorg.tmp" *> area temporaria para reorganizacao do arqCadAluno
+                  organization is line sequential
+                  file status is ws-fs-arqReorgTemp.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqCadAluno.
+       01 fd-alunos.
+           05  fd-cod                              pic X(03).
+           05  fd-aluno                            pic X(25).
+           05  fd-endereco                         pic X(35).
+           05  fd-mae                              pic X(25).
+           05  fd-pai                              pic X(25).
+           05  fd-telefone                         pic X(15).
+           05  fd-turma.
+               10  fd-turma-cod                     pic X(05).
+               10  fd-turma-ano-letivo               pic 9(04).
+      *>    quantidade de avaliacoes varia por curso/turma (3 a 6 no minimo,
+      *>    ate 10 no maximo) - por isso a tabela de notas e de tamanho variavel
+           05  fd-qtd-notas                        pic 9(02)
+                                                   value 1.
+           05  fd-notas-tab occurs 1 to 10 times
+                            depending on fd-qtd-notas
+                            pic 9(02)v99.
+
+       fd arqTurma.
+       01 trm-registro.
+           05  trm-chave.
+               10  trm-cod                         pic X(05).
+               10  trm-ano-letivo                  pic 9(04).
+           05  trm-descricao                       pic X(30).
+      *>    quantidade de avaliacoes esperada para os alunos desta turma,
+      *>    usada por cadastrar-notas em vez de deixar o operador digitar
+      *>    um numero diferente para cada aluno da mesma turma
+           05  trm-qtd-notas                       pic 9(02).
+
+       fd arqNotasBatch.
+       01 lote-registro.
+           05  lote-cod                            pic X(03).
+           05  lote-qtd-notas                      pic 9(02).
+           05  lote-notas-tab occurs 1 to 10 times
+                              depending on lote-qtd-notas
+                              pic 9(02)v99.
+
+       fd arqCheckpoint.
+       01 chk-registro.
+           05  chk-ultimo-cod                      pic X(03).
+
+       fd arqOperadores.
+       01 op-registro.
+           05  op-id                               pic X(10).
+           05  op-senha                             pic X(10).
+           05  op-perfil                            pic X(03).
+
+       fd arqReorgTemp.
+       01 reorg-registro.
+           05  reorg-cod                           pic X(03).
+           05  reorg-aluno                         pic X(25).
+           05  reorg-endereco                      pic X(35).
+           05  reorg-mae                           pic X(25).
+           05  reorg-pai                           pic X(25).
+           05  reorg-telefone                      pic X(15).
+           05  reorg-turma.
+               10  reorg-turma-cod                  pic X(05).
+               10  reorg-turma-ano-letivo            pic 9(04).
+           05  reorg-qtd-notas                      pic 9(02).
+           05  reorg-notas-tab occurs 1 to 10 times
+                               depending on reorg-qtd-notas
+                               pic 9(02)v99.
+
+       fd arqRelatorio.
+       01 rel-linha                                pic X(120).
+
+       fd arqAlunoExcluido.
+       01 exc-registro.
+           05  exc-cod                             pic X(03).
+           05  exc-aluno                           pic X(25).
+           05  exc-endereco                        pic X(35).
+           05  exc-mae                             pic X(25).
+           05  exc-pai                             pic X(25).
+           05  exc-telefone                        pic X(15).
+           05  exc-turma.
+               10  exc-turma-cod                    pic X(05).
+               10  exc-turma-ano-letivo              pic 9(04).
+           05  exc-data-exclusao                   pic 9(08).
+           05  exc-qtd-notas                       pic 9(02).
+           05  exc-notas-tab occurs 1 to 10 times
+                             depending on exc-qtd-notas
+                             pic 9(02)v99.
+
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arqCadAluno                        pic 9(02).
+       77 ws-fs-arqRelatorio                       pic 9(02).
+       77 ws-fs-arqAlunoExcluido                   pic 9(02).
+       77 ws-fs-arqTurma                           pic 9(02).
+       77 ws-fs-arqNotasBatch                      pic 9(02).
+       77 ws-fs-arqCheckpoint                      pic 9(02).
+       77 ws-fs-arqOperadores                      pic 9(02).
+       77 ws-fs-arqReorgTemp                       pic 9(02).
+       77 ws-reorg-retorno                         pic 9(02).
+
+       01  ws-reorg.
+           05  ws-reorg-qtd-antes                  pic 9(05).
+           05  ws-reorg-qtd-depois                 pic 9(05).
+
+       01  ws-login.
+           05  ws-login-id                         pic X(10).
+           05  ws-login-senha                      pic X(10).
+           05  ws-login-ok                         pic X(01).
+           05  ws-login-perfil                     pic X(03).
+           05  ws-login-tentativas                 pic 9(01).
+
+       01  ws-lote.
+           05  ws-lote-pulando                     pic X(01).
+           05  ws-lote-checkpoint                  pic X(03).
+           05  ws-lote-qtd-processados              pic 9(05).
+           05  ws-lote-qtd-nao-encontrados           pic 9(05).
+       77 ws-confirma                              pic X(01).
+
+       01  ws-pesquisa.
+           05  ws-pesquisa-nome                    pic X(25).
+           05  ws-pesquisa-tam                     pic 9(02).
+           05  ws-pesquisa-encontrou                pic 9(01).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 ws-msn-erro-text                      pic X(42).
+
+       01  ws-alunos.
+           05  ws-cod                              pic X(03).
+           05  ws-aluno                            pic X(25).
+           05  ws-endereco                         pic X(35).
+           05  ws-mae                              pic X(25).
+           05  ws-pai                              pic X(25).
+           05  ws-telefone                         pic X(15).
+           05  ws-turma.
+               10  ws-turma-cod                     pic X(05).
+               10  ws-turma-ano-letivo               pic 9(04).
+           05  ws-qtd-notas                        pic 9(02)
+                                                   value 1.
+           05  ws-notas-tab occurs 1 to 10 times
+                            depending on ws-qtd-notas
+                            pic 9(02)v99.
+
+       77 ws-sair                                  pic X(01).
+       77 ws-menu                                  pic X(02).
+       77 ws-idx                                   pic 9(02).
+
+       01  ws-boletim.
+           05  ws-bol-media                        pic 9(02)v99.
+           05  ws-bol-situacao                      pic X(12).
+           05  ws-bol-soma-notas                    pic 9(04)v99.
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open i-o arqCadAluno   *> open i-o abre o arquivo para leitura e escrita
+           if ws-fs-arqCadAluno  <> 0
+           and ws-fs-arqCadAluno <> 05 then
+               move 1                                 to ws-msn-erro-ofsset
+               move ws-fs-arqCadAluno                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCadAluno " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open i-o arqTurma      *> cadastro mestre de turmas
+           if ws-fs-arqTurma  <> 0
+           and ws-fs-arqTurma <> 05 then
+               move 1                              to ws-msn-erro-ofsset
+               move ws-fs-arqTurma                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTurma " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open i-o arqOperadores *> cadastro de operadores/perfis de acesso
+           if ws-fs-arqOperadores  <> 0
+           and ws-fs-arqOperadores <> 05 then
+               move 1                                   to ws-msn-erro-ofsset
+               move ws-fs-arqOperadores                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqOperadores " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           if ws-fs-arqOperadores = 05 then
+               *> arquivo novo: ainda nao existe nenhum operador cadastrado
+               perform bootstrap-operador
+           end-if
+
+           perform realiza-login
+
+      *>    inicializa menu
+           move  spaces      to     ws-menu
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Cadastro do operador administrador inicial (primeira execucao)
+      *>------------------------------------------------------------------------
+       bootstrap-operador section.
+
+           display erase
+           display "Nenhum operador cadastrado. Cadastre o operador administrador inicial."
+           display "Id do operador    : "
+           accept op-id
+           display "Senha do operador : "
+           accept op-senha
+           move "ADM" to op-perfil
+
+           write op-registro
+           if ws-fs-arqOperadores <> 0 then
+               move 15                                     to ws-msn-erro-ofsset
+               move ws-fs-arqOperadores                    to ws-msn-erro-cod
+               move "Erro ao escrever arq. arqOperadores "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       bootstrap-operador-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Login do operador (restringe opcoes destrutivas do menu)
+      *>------------------------------------------------------------------------
+       realiza-login section.
+
+           move 0   to ws-login-tentativas
+           move "N" to ws-login-ok
+
+           perform until ws-login-ok = "S"
+
+               add 1 to ws-login-tentativas
+
+               display erase
+               display "------ Login do operador ------"
+               display "Id    : "
+               accept ws-login-id
+               display "Senha : "
+               accept ws-login-senha
+
+               move ws-login-id to op-id
+               read arqOperadores
+
+               if  ws-fs-arqOperadores = 0
+               and op-senha = ws-login-senha then
+                   move "S"       to ws-login-ok
+                   move op-perfil to ws-login-perfil
+               else
+                   display "Id ou senha invalidos!"
+                   if ws-login-tentativas >= 3 then
+                       display "Numero maximo de tentativas excedido. Encerrando."
+                       perform finaliza
+                   end-if
+               end-if
+
+           end-perform
+           .
+       realiza-login-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento Principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           perform until ws-sair = "X"
+                      or ws-sair = "x"
+               *> menu
+               display erase
+               display "'CA'dastrar Aluno"
+               display "'NO'tas"
+               display "'BO'letim"
+               display "'CO'nsulta indexada"
+               display "'CS'nsulta sequencial"
+               display "'PN' - Pesquisa por nome"
+               display "'RL'istagem geral (relatorio)"
+               display "'TU'rma - cadastrar turma"
+               display "'AT'ribuir turma ao aluno"
+               display "'LT' - Listar alunos da turma"
+               display "'BL' - Carga em lote de notas"
+               display "'RG' - Reorganizar arq. de alunos"
+               display "'DE'letar"
+               display "'AL'terar"
+               display "'OP' - Cadastrar operador"
+               display "'S'air"
+               accept ws-menu
+
+      *>        zera o indicador de saida de submenu a cada passagem pelo
+      *>        menu principal, para que um 'V' respondido em uma opcao
+      *>        anterior nao "trave" o loop da proxima opcao escolhida
+               move spaces to ws-sair
+
+               evaluate  ws-menu
+                  when = 'CA'
+                  when = 'ca'
+                       perform cadastrar-aluno
+
+                   when = 'NO'
+                   when = 'no'
+
+                       perform cadastrar-notas
+
+                   when = 'BO'
+                   when = 'bo'
+
+                       perform boletim
+
+                   when = 'CO'
+                   when = 'co'
+
+                       perform consulta-indexada
+
+                   when = 'CS'
+                   when = 'cs'
+
+                       perform consulta-sequencial
+
+                   when = 'PN'
+                   when = 'pn'
+
+                       perform pesquisa-por-nome
+
+                   when = 'RL'
+                   when = 'rl'
+
+                       perform listagem-geral
+
+                   when = 'TU'
+                   when = 'tu'
+
+                       perform cadastrar-turma
+
+                   when = 'AT'
+                   when = 'at'
+
+                       perform atribuir-turma
+
+                   when = 'LT'
+                   when = 'lt'
+
+                       perform consulta-turma
+
+                   when = 'BL'
+                   when = 'bl'
+
+                       perform batch-carga-notas
+
+                   when = 'RG'
+                   when = 'rg'
+                       if ws-login-perfil = "ADM" then
+                           perform reorganiza-arquivo
+                       else
+                           display "Opcao restrita a operadores autorizados (ADM)!"
+                       end-if
+
+                   when = 'DE'
+                   when = 'de'
+                       if ws-login-perfil = "ADM" then
+                           perform deletar-cadastro
+                       else
+                           display "Opcao restrita a operadores autorizados (ADM)!"
+                       end-if
+
+                   when = 'AL'
+                   when = 'al'
+                       if ws-login-perfil = "ADM" then
+                           perform alterar-cadastro
+                       else
+                           display "Opcao restrita a operadores autorizados (ADM)!"
+                       end-if
+
+                   when = 'OP'
+                   when = 'op'
+                       if ws-login-perfil = "ADM" then
+                           perform cadastrar-operador
+                       else
+                           display "Opcao restrita a operadores autorizados (ADM)!"
+                       end-if
+
+                   when = 'S'
+                   when = 's'
+                       display "Finalizando programa de cadastros"
+
+                   when other
+                       display "Opcao invalida!!!"
+               end-evaluate
+
+           end-perform
+
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  cadastro de aluno
+      *>------------------------------------------------------------------------
+       cadastrar-aluno section.
+
+            perform until ws-sair = "V"
+                       or ws-sair = "v"
+
+           display erase
+           display "-------  cadastro de alunos -------"
+           display "Codigo do Aluno: "
+           accept ws-cod
+           display "Nome Aluno(a)  : "
+           accept ws-aluno
+      *>    normaliza para maiusculas para que a pesquisa por nome (PN)
+      *>    funcione independente de como o operador digitou o nome
+           move function upper-case(ws-aluno) to ws-aluno
+           display "Endereco       : "
+           accept ws-endereco
+           display "Nome da mae    : "
+           accept ws-mae
+           display "Nome do pai    : "
+           accept ws-pai
+           display "Telefone       : "
+           accept ws-telefone
+
+      *> -------------  Verificar se o codigo ja existe antes de gravar
+           move ws-cod to fd-cod
+           read arqCadAluno
+           if ws-fs-arqCadAluno = 0 then
+               display "  "
+               display "Codigo " ws-cod " ja cadastrado! Informe outro codigo."
+           else
+               if ws-fs-arqCadAluno <> 23 then
+                   move 2                                    to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAluno                    to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqCadAluno "      to ws-msn-erro-text
+                   perform finaliza-anormal
+               else
+      *> -------------  Salvar dados no arquivo
+                   move 1                                     to ws-qtd-notas
+                   move 11                                    to ws-notas-tab(1)
+                   move spaces                                to ws-turma
+                   perform copia-ws-para-fd
+                   write fd-alunos
+                   if ws-fs-arqCadAluno = 22 then
+                       display "  "
+                       display "Codigo " ws-cod " ja cadastrado! Informe outro codigo."
+                   else
+                       if ws-fs-arqCadAluno <> 0 then
+                           move 2                                    to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAluno                    to ws-msn-erro-cod
+                           move "Erro ao escrever arq. arqCadAluno " to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+      *> -------------
+               end-if
+           end-if
+
+           display "  "
+           display "Deseja cadastrar mais um Aluno? 'S'im ou 'V'oltar"
+           accept ws-sair
+
+
+           .
+       cadastrar-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  cadastro de notas
+      *>------------------------------------------------------------------------
+       cadastrar-notas section.
+
+           perform until ws-sair = "V"
+                      or ws-sair = "v"
+           *> menu para o usuario cadastrar notas
+           display erase
+           display "------ Cadastro de notas ------"
+           display "Informe o cod. do aluno : "
+           accept ws-cod
+           move ws-cod to fd-cod
+
+           *> para ler as variavies de arquivo
+           read arqCadAluno
+           if ws-fs-arqCadAluno = 23 then
+               display "Codigo informado invalido!"
+           else
+               if ws-fs-arqCadAluno <> 0 then
+                   move 16                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAluno                       to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqCadAluno "         to ws-msn-erro-text
+                   perform finaliza-anormal
+               else
+                   perform copia-fd-para-ws
+
+      *>            a quantidade de notas e a definida para a turma do
+      *>            aluno (trm-qtd-notas), para todo aluno da turma usar
+      *>            o mesmo numero de avaliacoes; sem turma atribuida ou
+      *>            turma nao encontrada, cai para a digitacao manual
+                   if ws-turma-cod = spaces then
+                       display "Aluno sem turma atribuida. Informe a quantidade manualmente:"
+                       display "Quantas notas deseja informar (1 a 10): "
+                       accept ws-qtd-notas
+                       if ws-qtd-notas < 1 or ws-qtd-notas > 10 then
+                           move 1 to ws-qtd-notas
+                       end-if
+                   else
+                       move ws-turma-cod        to trm-cod
+                       move ws-turma-ano-letivo to trm-ano-letivo
+                       read arqTurma
+                       if ws-fs-arqTurma = 0 then
+                           move trm-qtd-notas to ws-qtd-notas
+                           display "Turma " trm-cod "/" trm-ano-letivo " define "
+                                   ws-qtd-notas " nota(s) por aluno."
+                       else
+                           if ws-fs-arqTurma <> 23 then
+                               move 16                                      to ws-msn-erro-ofsset
+                               move ws-fs-arqTurma                          to ws-msn-erro-cod
+                               move "Erro ao ler arq. arqTurma "            to ws-msn-erro-text
+                               perform finaliza-anormal
+                           else
+                               display "Turma do aluno nao encontrada. Informe a quantidade manualmente:"
+                               display "Quantas notas deseja informar (1 a 10): "
+                               accept ws-qtd-notas
+                               if ws-qtd-notas < 1 or ws-qtd-notas > 10 then
+                                   move 1 to ws-qtd-notas
+                               end-if
+                           end-if
+                       end-if
+                   end-if
+
+                   perform varying ws-idx from 1 by 1 until ws-idx > ws-qtd-notas
+                       display "Informe a nota " ws-idx " : "
+                       accept ws-notas-tab(ws-idx)
+                   end-perform
+
+                   perform copia-ws-para-fd
+                   *> para sobreescrever um registro
+                   rewrite fd-alunos
+                   if ws-fs-arqCadAluno <> 0 then
+                       move 16                                      to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAluno                       to ws-msn-erro-cod
+                       move "Erro ao escrever arq. arqCadAluno "    to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+           end-if
+
+           display "  "
+           display "Deseja cadastrar notas? 'S'im ou 'V'oltar"
+           accept ws-sair
+
+           end-perform
+           .
+       cadastrar-notas-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Boletim (media e situacao do aluno)
+      *>------------------------------------------------------------------------
+       boletim section.
+
+           perform until ws-sair = "V"
+                      or ws-sair = "v"
+
+           display erase
+           display "------ Boletim do aluno ------"
+           display "Informe o cod. do aluno : "
+           accept ws-cod
+           move ws-cod to fd-cod
+
+           read arqCadAluno
+           if ws-fs-arqCadAluno = 23 then
+               display "Codigo informado invalido!"
+           else
+               if ws-fs-arqCadAluno <> 0 then
+                   move 17                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAluno                       to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqCadAluno "         to ws-msn-erro-text
+                   perform finaliza-anormal
+               else
+                   perform copia-fd-para-ws
+
+                   display "  "
+                   display "Aluno      : " ws-aluno
+                   display "Codigo     : " ws-cod
+
+                   if ws-qtd-notas = 1 and ws-notas-tab(1) = 11 then
+                       display "Sem notas lancadas."
+                   else
+                       move zero to ws-bol-soma-notas
+                       perform varying ws-idx from 1 by 1 until ws-idx > ws-qtd-notas
+                           add ws-notas-tab(ws-idx) to ws-bol-soma-notas
+                       end-perform
+                       compute ws-bol-media rounded =
+                           ws-bol-soma-notas / ws-qtd-notas
+
+                       evaluate true
+                           when ws-bol-media >= 7
+                               move "Aprovado"     to ws-bol-situacao
+                           when ws-bol-media >= 5
+                               move "Recuperacao"  to ws-bol-situacao
+                           when other
+                               move "Reprovado"    to ws-bol-situacao
+                       end-evaluate
+
+                       perform varying ws-idx from 1 by 1 until ws-idx > ws-qtd-notas
+                           display "Nota " ws-idx "     : " ws-notas-tab(ws-idx)
+                       end-perform
+                       display "Media      : " ws-bol-media
+                       display "Situacao   : " ws-bol-situacao
+                   end-if
+               end-if
+           end-if
+
+           display "  "
+           display "Deseja emitir outro boletim? 'S'im ou 'V'oltar"
+           accept ws-sair
+
+           end-perform
+           .
+       boletim-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  consultar cadastro indexado
+      *>------------------------------------------------------------------------
+       consulta-indexada section.
+
+
+      *> -------------  Ler dados do arquivo
+               display "informe o codigo do aluno: "
+               accept fd-cod
+
+               read arqCadAluno
+               if  ws-fs-arqCadAluno <> 0
+               and ws-fs-arqCadAluno <> 10 then
+                   if ws-fs-arqCadAluno = 23 then
+                       display "Codigo informado invalido!"
+                   else
+                       move 3                                       to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAluno                       to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqCadAluno "         to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+               perform copia-fd-para-ws
+
+               display "Codigo     : " ws-cod
+               display "Aluno      : " ws-aluno
+               display "Endereco   : " ws-endereco
+               display "Nome da mae: " ws-mae
+               display "Nome do pai: " ws-pai
+               display "Telefone   : " ws-telefone
+               display "Turma      : " ws-turma-cod " / " ws-turma-ano-letivo
+
+           .
+       consulta-indexada-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  consultar cadastro sequencial
+      *>------------------------------------------------------------------------
+       consulta-sequencial section.
+
+           *>perform consulta-indexada
+
+      *> -------------  Reposiciona na chave primaria: PN e a reorganizacao
+      *>                 podem ter deixado o indicador de posicao em outra
+      *>                 chave/posicao
+           move low-values to fd-cod
+           start arqCadAluno key is >= fd-cod
+               invalid key
+                   move 10 to ws-fs-arqCadAluno
+           end-start
+
+           perform until ws-fs-arqCadAluno = 10
+                      or ws-sair = "V"
+                      or ws-sair = "v"
+
+      *> -------------  Ler dados do arquivo
+               read arqCadAluno next
+               if  ws-fs-arqCadAluno <> 0
+               and ws-fs-arqCadAluno <> 10 then
+                   if ws-fs-arqCadAluno = 23 then
+                       display "Data informada invalida!"
+                   else
+                       move 4                                       to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAluno                       to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqCadAluno "         to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+               if ws-fs-arqCadAluno = 10 then
+                   display "Fim do arquivo alcancado."
+               else
+                   perform copia-fd-para-ws
+
+                   display "Codigo     : " ws-cod
+                   display "Aluno      : " ws-aluno
+                   display "Endereco   : " ws-endereco
+                   display "Nome da mae: " ws-mae
+                   display "Nome do pai: " ws-pai
+                   display "Telefone   : " ws-telefone
+                   display "Turma      : " ws-turma-cod " / " ws-turma-ano-letivo
+
+                   display "Deseja realizar mas uma consulta sequencial? 'S'im ou 'V'oltar"
+                   accept ws-sair
+               end-if
+           end-perform
+
+           .
+       consulta-sequencial-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Pesquisa por nome (chave alternativa fd-aluno)
+      *>------------------------------------------------------------------------
+       pesquisa-por-nome section.
+
+           perform until ws-sair = "V"
+                      or ws-sair = "v"
+
+           display erase
+           display "------ Pesquisa por nome ------"
+           display "Informe o nome (ou parte do nome): "
+           accept ws-pesquisa-nome
+      *>    fd-aluno e gravado em maiusculas (cadastrar-aluno/alterar-cadastro);
+      *>    normaliza o termo buscado do mesmo jeito para a busca ser
+      *>    independente de caixa
+           move function upper-case(ws-pesquisa-nome) to ws-pesquisa-nome
+
+           compute ws-pesquisa-tam =
+               function length(function trim(ws-pesquisa-nome))
+
+           if ws-pesquisa-tam = 0 then
+               display "Informe ao menos um caractere para pesquisa!"
+           else
+               move ws-pesquisa-nome to fd-aluno
+
+               start arqCadAluno key is >= fd-aluno
+                   invalid key
+                       move 10 to ws-fs-arqCadAluno
+               end-start
+
+               if  ws-fs-arqCadAluno <> 0
+               and ws-fs-arqCadAluno <> 10 then
+                   move 9                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAluno                      to ws-msn-erro-cod
+                   move "Erro ao posicionar arq. arqCadAluno " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               move 0 to ws-pesquisa-encontrou
+
+               perform until ws-fs-arqCadAluno = 10
+
+                   read arqCadAluno next
+
+                   if  ws-fs-arqCadAluno <> 0
+                   and ws-fs-arqCadAluno <> 10 then
+                       move 9                                      to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAluno                      to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqCadAluno "        to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   if ws-fs-arqCadAluno = 0 then
+                       if fd-aluno(1:ws-pesquisa-tam) =
+                          ws-pesquisa-nome(1:ws-pesquisa-tam) then
+                           perform copia-fd-para-ws
+                           display "Codigo: " ws-cod "  Aluno: " ws-aluno
+                           move 1 to ws-pesquisa-encontrou
+                       else
+                           *> chave em ordem alfabetica: saiu do prefixo, encerra busca
+                           move 10 to ws-fs-arqCadAluno
+                       end-if
+                   end-if
+
+               end-perform
+
+               if ws-pesquisa-encontrou = 0 then
+                   display "Nenhum aluno encontrado com esse nome."
+               end-if
+           end-if
+
+           display "  "
+           display "Deseja realizar outra pesquisa por nome? 'S'im ou 'V'oltar"
+           accept ws-sair
+
+           end-perform
+           .
+       pesquisa-por-nome-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Listagem geral (relatorio da turma inteira para impressao)
+      *>------------------------------------------------------------------------
+       listagem-geral section.
+
+           display erase
+           display "Gerando listagem geral em relatorioAlunos.txt ..."
+
+           open output arqRelatorio
+           if ws-fs-arqRelatorio <> 0 then
+               move 8                                      to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorio                     to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqRelatorio "     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move spaces to rel-linha
+           string "Codigo  Aluno                     Telefone        "
+                  "Mae                       Pai"
+                  delimited by size into rel-linha
+           write rel-linha
+           if ws-fs-arqRelatorio <> 0 then
+               move 8                                      to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorio                     to ws-msn-erro-cod
+               move "Erro ao escrever arq. arqRelatorio "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move low-values to fd-cod
+           start arqCadAluno key is >= fd-cod
+               invalid key
+                   move 10 to ws-fs-arqCadAluno
+           end-start
+
+           perform until ws-fs-arqCadAluno = 10
+
+               read arqCadAluno next
+
+               if  ws-fs-arqCadAluno <> 0
+               and ws-fs-arqCadAluno <> 10 then
+                   move 8                                       to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAluno                       to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqCadAluno "         to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               if ws-fs-arqCadAluno = 0 then
+                   move spaces to rel-linha
+                   string fd-cod                 delimited by size
+                          "     "                delimited by size
+                          fd-aluno               delimited by size
+                          " "                    delimited by size
+                          fd-telefone            delimited by size
+                          " "                    delimited by size
+                          fd-mae                 delimited by size
+                          " "                    delimited by size
+                          fd-pai                 delimited by size
+                          into rel-linha
+                   write rel-linha
+                   if ws-fs-arqRelatorio <> 0 then
+                       move 8                                      to ws-msn-erro-ofsset
+                       move ws-fs-arqRelatorio                     to ws-msn-erro-cod
+                       move "Erro ao escrever arq. arqRelatorio "  to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+           end-perform
+
+           close arqRelatorio
+           if ws-fs-arqRelatorio <> 0 then
+               move 8                                      to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorio                     to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqRelatorio "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "Listagem gerada com sucesso!"
+           display "Pressione enter para continuar"
+           accept ws-sair
+
+           .
+       listagem-geral-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Cadastro de turma (arqTurma)
+      *>------------------------------------------------------------------------
+       cadastrar-turma section.
+
+           perform until ws-sair = "V"
+                      or ws-sair = "v"
+
+           display erase
+           display "------ Cadastro de turma ------"
+           display "Codigo da turma (ex: 8A)    : "
+           accept trm-cod
+           display "Ano letivo                  : "
+           accept trm-ano-letivo
+
+           read arqTurma
+           if ws-fs-arqTurma = 0 then
+               display "Turma " trm-cod "/" trm-ano-letivo " ja cadastrada! Informe outro codigo ou ano."
+           else
+               if ws-fs-arqTurma <> 23 then
+                   move 10                                  to ws-msn-erro-ofsset
+                   move ws-fs-arqTurma                      to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqTurma "        to ws-msn-erro-text
+                   perform finaliza-anormal
+               else
+                   display "Descricao da turma          : "
+                   accept trm-descricao
+                   display "Quantidade de notas por aluno (1 a 10): "
+                   accept trm-qtd-notas
+                   if trm-qtd-notas < 1 or trm-qtd-notas > 10 then
+                       move 4 to trm-qtd-notas
+                   end-if
+
+                   write trm-registro
+                   if ws-fs-arqTurma <> 0 then
+                       move 10                                  to ws-msn-erro-ofsset
+                       move ws-fs-arqTurma                      to ws-msn-erro-cod
+                       move "Erro ao escrever arq. arqTurma "   to ws-msn-erro-text
+                       perform finaliza-anormal
+                   else
+                       display "Turma " trm-cod "/" trm-ano-letivo " cadastrada com sucesso!"
+                   end-if
+               end-if
+           end-if
+
+           display "  "
+           display "Deseja cadastrar mais uma turma? 'S'im ou 'V'oltar"
+           accept ws-sair
+
+           end-perform
+           .
+       cadastrar-turma-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Atribuir turma a um aluno ja cadastrado
+      *>------------------------------------------------------------------------
+       atribuir-turma section.
+
+           perform until ws-sair = "V"
+                      or ws-sair = "v"
+
+           display erase
+           display "------ Atribuir turma ao aluno ------"
+           display "Codigo do aluno: "
+           accept ws-cod
+           move ws-cod to fd-cod
+
+           read arqCadAluno
+           if ws-fs-arqCadAluno = 23 then
+               display "Codigo de aluno informado invalido!"
+           else
+               if ws-fs-arqCadAluno <> 0 then
+                   move 18                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAluno                       to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqCadAluno "         to ws-msn-erro-text
+                   perform finaliza-anormal
+               else
+                   display "Codigo da turma: "
+                   accept trm-cod
+                   display "Ano letivo     : "
+                   accept trm-ano-letivo
+
+                   read arqTurma
+                   if ws-fs-arqTurma = 23 then
+                       display "Turma informada nao cadastrada! Use 'TU' para cadastra-la."
+                   else
+                       if ws-fs-arqTurma <> 0 then
+                           move 18                                  to ws-msn-erro-ofsset
+                           move ws-fs-arqTurma                      to ws-msn-erro-cod
+                           move "Erro ao ler arq. arqTurma "        to ws-msn-erro-text
+                           perform finaliza-anormal
+                       else
+                           move trm-cod        to fd-turma-cod
+                           move trm-ano-letivo to fd-turma-ano-letivo
+                           rewrite fd-alunos
+                           if ws-fs-arqCadAluno <> 0 then
+                               move 18                                      to ws-msn-erro-ofsset
+                               move ws-fs-arqCadAluno                       to ws-msn-erro-cod
+                               move "Erro ao alterar arq. arqCadAluno "     to ws-msn-erro-text
+                               perform finaliza-anormal
+                           else
+                               display "Aluno " fd-aluno " atribuido a turma " trm-cod "/" trm-ano-letivo "!"
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-if
+
+           display "  "
+           display "Deseja atribuir turma a outro aluno? 'S'im ou 'V'oltar"
+           accept ws-sair
+
+           end-perform
+           .
+       atribuir-turma-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Listar alunos de uma turma
+      *>------------------------------------------------------------------------
+       consulta-turma section.
+
+           perform until ws-sair = "V"
+                      or ws-sair = "v"
+
+           display erase
+           display "------ Alunos por turma ------"
+           display "Codigo da turma: "
+           accept trm-cod
+           display "Ano letivo     : "
+           accept trm-ano-letivo
+
+           move 0 to ws-pesquisa-encontrou
+           move low-values to fd-cod
+
+           start arqCadAluno key is >= fd-cod
+               invalid key
+                   move 10 to ws-fs-arqCadAluno
+           end-start
+
+           if  ws-fs-arqCadAluno <> 0
+           and ws-fs-arqCadAluno <> 10 then
+               move 11                                      to ws-msn-erro-ofsset
+               move ws-fs-arqCadAluno                       to ws-msn-erro-cod
+               move "Erro ao posicionar arq. arqCadAluno "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform until ws-fs-arqCadAluno = 10
+
+               read arqCadAluno next
+
+               if  ws-fs-arqCadAluno <> 0
+               and ws-fs-arqCadAluno <> 10 then
+                   move 11                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAluno                       to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqCadAluno "         to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               if  ws-fs-arqCadAluno = 0
+               and fd-turma-cod        = trm-cod
+               and fd-turma-ano-letivo = trm-ano-letivo then
+                   display "Codigo: " fd-cod "  Aluno: " fd-aluno
+                   move 1 to ws-pesquisa-encontrou
+               end-if
+
+           end-perform
+
+           if ws-pesquisa-encontrou = 0 then
+               display "Nenhum aluno encontrado nessa turma."
+           end-if
+
+           display "  "
+           display "Deseja consultar outra turma? 'S'im ou 'V'oltar"
+           accept ws-sair
+
+           end-perform
+           .
+       consulta-turma-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Carga em lote de notas (com checkpoint para retomada)
+      *>------------------------------------------------------------------------
+       batch-carga-notas section.
+
+           display erase
+           display "------ Carga em lote de notas ------"
+
+           move 0      to ws-lote-qtd-processados
+           move 0      to ws-lote-qtd-nao-encontrados
+           move spaces to ws-lote-checkpoint
+           move "N"    to ws-lote-pulando
+
+      *>    tenta retomar de uma carga anterior que tenha sido interrompida
+           open input arqCheckpoint
+           if ws-fs-arqCheckpoint = 0 then
+               read arqCheckpoint
+               if ws-fs-arqCheckpoint = 0 then
+                   move chk-ultimo-cod to ws-lote-checkpoint
+               end-if
+               close arqCheckpoint
+               if ws-fs-arqCheckpoint <> 0 then
+                   move 12                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqCheckpoint                     to ws-msn-erro-cod
+                   move "Erro ao fechar arq. arqCheckpoint "    to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           else
+               if ws-fs-arqCheckpoint <> 35 then
+                   move 12                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqCheckpoint                     to ws-msn-erro-cod
+                   move "Erro ao abrir arq. arqCheckpoint "     to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           if ws-lote-checkpoint <> spaces then
+               display "Retomando carga apos o codigo " ws-lote-checkpoint
+               move "S" to ws-lote-pulando
+           end-if
+
+           open input arqNotasBatch
+           if ws-fs-arqNotasBatch = 35 then
+               display "Arquivo arqNotasBatch.txt nao encontrado!"
+           else
+               if ws-fs-arqNotasBatch <> 0 then
+                   move 12                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqNotasBatch                     to ws-msn-erro-cod
+                   move "Erro ao abrir arq. arqNotasBatch "     to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               perform until ws-fs-arqNotasBatch = 10
+
+                   read arqNotasBatch
+
+                   if  ws-fs-arqNotasBatch <> 0
+                   and ws-fs-arqNotasBatch <> 10 then
+                       move 12                                          to ws-msn-erro-ofsset
+                       move ws-fs-arqNotasBatch                         to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqNotasBatch "           to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   if ws-fs-arqNotasBatch = 0 then
+                       if ws-lote-pulando = "S" then
+                           if lote-cod = ws-lote-checkpoint then
+                               move "N" to ws-lote-pulando
+                           end-if
+                       else
+                           move lote-cod to fd-cod
+                           read arqCadAluno
+                           if ws-fs-arqCadAluno = 23 then
+                               display "Codigo " lote-cod " nao encontrado, pulando."
+                               add 1 to ws-lote-qtd-nao-encontrados
+                           else
+                               if ws-fs-arqCadAluno <> 0 then
+                                   move 12                                      to ws-msn-erro-ofsset
+                                   move ws-fs-arqCadAluno                       to ws-msn-erro-cod
+                                   move "Erro ao ler arq. arqCadAluno "         to ws-msn-erro-text
+                                   perform finaliza-anormal
+                               else
+                                   if lote-qtd-notas < 1 or lote-qtd-notas > 10 then
+                                       display "Codigo " lote-cod
+                                               " com quantidade de notas invalida, pulando."
+                                       add 1 to ws-lote-qtd-nao-encontrados
+                                   else
+                                       move lote-qtd-notas to fd-qtd-notas
+                                       perform varying ws-idx from 1 by 1
+                                               until ws-idx > fd-qtd-notas
+                                           move lote-notas-tab(ws-idx) to fd-notas-tab(ws-idx)
+                                       end-perform
+
+                                       rewrite fd-alunos
+                                       if ws-fs-arqCadAluno <> 0 then
+                                           move 12                                      to ws-msn-erro-ofsset
+                                           move ws-fs-arqCadAluno                       to ws-msn-erro-cod
+                                           move "Erro ao alterar arq. arqCadAluno "     to ws-msn-erro-text
+                                           perform finaliza-anormal
+                                       else
+                                           add 1 to ws-lote-qtd-processados
+                                       end-if
+                                   end-if
+                               end-if
+                           end-if
+
+      *>                    grava o checkpoint com o ultimo cod efetivamente tratado
+                           move lote-cod to chk-ultimo-cod
+                           open output arqCheckpoint
+                           if ws-fs-arqCheckpoint <> 0 then
+                               move 12                                      to ws-msn-erro-ofsset
+                               move ws-fs-arqCheckpoint                     to ws-msn-erro-cod
+                               move "Erro ao abrir arq. arqCheckpoint "     to ws-msn-erro-text
+                               perform finaliza-anormal
+                           end-if
+                           write chk-registro
+                           if ws-fs-arqCheckpoint <> 0 then
+                               move 12                                      to ws-msn-erro-ofsset
+                               move ws-fs-arqCheckpoint                     to ws-msn-erro-cod
+                               move "Erro ao gravar arq. arqCheckpoint "    to ws-msn-erro-text
+                               perform finaliza-anormal
+                           end-if
+                           close arqCheckpoint
+                           if ws-fs-arqCheckpoint <> 0 then
+                               move 12                                      to ws-msn-erro-ofsset
+                               move ws-fs-arqCheckpoint                     to ws-msn-erro-cod
+                               move "Erro ao fechar arq. arqCheckpoint "    to ws-msn-erro-text
+                               perform finaliza-anormal
+                           end-if
+                       end-if
+                   end-if
+
+               end-perform
+
+               close arqNotasBatch
+               if ws-fs-arqNotasBatch <> 0 then
+                   move 12                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqNotasBatch                     to ws-msn-erro-cod
+                   move "Erro ao fechar arq. arqNotasBatch "    to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+      *>        carga concluida sem interrupcao: limpa o checkpoint
+               move spaces to chk-ultimo-cod
+               open output arqCheckpoint
+               if ws-fs-arqCheckpoint <> 0 then
+                   move 12                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqCheckpoint                     to ws-msn-erro-cod
+                   move "Erro ao abrir arq. arqCheckpoint "     to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+               write chk-registro
+               if ws-fs-arqCheckpoint <> 0 then
+                   move 12                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqCheckpoint                     to ws-msn-erro-cod
+                   move "Erro ao gravar arq. arqCheckpoint "    to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+               close arqCheckpoint
+               if ws-fs-arqCheckpoint <> 0 then
+                   move 12                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqCheckpoint                     to ws-msn-erro-cod
+                   move "Erro ao fechar arq. arqCheckpoint "    to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               if ws-lote-pulando = "S" then
+                   display "ATENCAO: checkpoint " ws-lote-checkpoint
+                           " nao encontrado no arquivo, nenhum registro processado."
+               end-if
+
+               display "Carga concluida: " ws-lote-qtd-processados
+                       " processado(s), " ws-lote-qtd-nao-encontrados
+                       " nao encontrado(s)."
+           end-if
+
+           display "Pressione enter para continuar"
+           accept ws-sair
+
+           .
+       batch-carga-notas-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Reorganizacao/compactacao do arqCadAluno com reconciliacao de qtd.
+      *>------------------------------------------------------------------------
+       reorganiza-arquivo section.
+
+           display erase
+           display "------ Reorganizacao do arquivo de alunos ------"
+           display "Esta operacao apaga e recria o arquivo arqCadAluno. "
+           display "Confirma reorganizacao? 'S'im ou 'N'ao"
+           accept ws-confirma
+
+           if  ws-confirma <> "S"
+           and ws-confirma <> "s" then
+               display "Reorganizacao cancelada."
+           else
+
+           move 0 to ws-reorg-qtd-antes
+           move 0 to ws-reorg-qtd-depois
+
+      *>    1) copia todos os registros vivos (em ordem de chave) para uma area temporaria
+           open output arqReorgTemp
+           if ws-fs-arqReorgTemp <> 0 then
+               move 13                                      to ws-msn-erro-ofsset
+               move ws-fs-arqReorgTemp                      to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqReorgTemp "      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move low-values to fd-cod
+           start arqCadAluno key is >= fd-cod
+               invalid key
+                   move 10 to ws-fs-arqCadAluno
+           end-start
+
+           perform until ws-fs-arqCadAluno = 10
+
+               read arqCadAluno next
+
+               if  ws-fs-arqCadAluno <> 0
+               and ws-fs-arqCadAluno <> 10 then
+                   move 13                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAluno                       to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqCadAluno "         to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               if ws-fs-arqCadAluno = 0 then
+                   move fd-cod        to reorg-cod
+                   move fd-aluno      to reorg-aluno
+                   move fd-endereco   to reorg-endereco
+                   move fd-mae        to reorg-mae
+                   move fd-pai        to reorg-pai
+                   move fd-telefone   to reorg-telefone
+                   move fd-turma      to reorg-turma
+                   move fd-qtd-notas  to reorg-qtd-notas
+                   perform varying ws-idx from 1 by 1
+                           until ws-idx > fd-qtd-notas
+                       move fd-notas-tab(ws-idx) to reorg-notas-tab(ws-idx)
+                   end-perform
+
+                   write reorg-registro
+                   if ws-fs-arqReorgTemp <> 0 then
+                       move 13                                      to ws-msn-erro-ofsset
+                       move ws-fs-arqReorgTemp                      to ws-msn-erro-cod
+                       move "Erro ao escrever arq. arqReorgTemp "   to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+                   add 1 to ws-reorg-qtd-antes
+               end-if
+
+           end-perform
+
+           close arqReorgTemp
+           if ws-fs-arqReorgTemp <> 0 then
+               move 13                                      to ws-msn-erro-ofsset
+               move ws-fs-arqReorgTemp                      to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqReorgTemp "     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>    2) fecha e recria o indexado vazio, descartando os espacos deixados
+      *>       pelos registros apagados ao longo do tempo
+           close arqCadAluno
+           if ws-fs-arqCadAluno <> 0 then
+               move 13                                      to ws-msn-erro-ofsset
+               move ws-fs-arqCadAluno                       to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqCadAluno "      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           call "CBL_DELETE_FILE" using "arqCadAluno.txt"
+               returning ws-reorg-retorno
+           end-call
+           if ws-reorg-retorno <> 0 then
+               move 13                                      to ws-msn-erro-ofsset
+               move ws-reorg-retorno                        to ws-msn-erro-cod
+               move "Erro ao apagar arq. arqCadAluno "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqCadAluno
+           if ws-fs-arqCadAluno <> 0 then
+               move 13                                      to ws-msn-erro-ofsset
+               move ws-fs-arqCadAluno                       to ws-msn-erro-cod
+               move "Erro ao recriar arq. arqCadAluno "     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           close arqCadAluno
+           if ws-fs-arqCadAluno <> 0 then
+               move 13                                      to ws-msn-erro-ofsset
+               move ws-fs-arqCadAluno                       to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqCadAluno "      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>    3) recarrega os registros vivos no arquivo ja compactado
+           open i-o arqCadAluno
+           if ws-fs-arqCadAluno <> 0 then
+               move 13                                      to ws-msn-erro-ofsset
+               move ws-fs-arqCadAluno                       to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCadAluno "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open input arqReorgTemp
+           if ws-fs-arqReorgTemp <> 0 then
+               move 13                                      to ws-msn-erro-ofsset
+               move ws-fs-arqReorgTemp                      to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqReorgTemp "      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform until ws-fs-arqReorgTemp = 10
+
+               read arqReorgTemp
+
+               if  ws-fs-arqReorgTemp <> 0
+               and ws-fs-arqReorgTemp <> 10 then
+                   move 13                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqReorgTemp                      to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqReorgTemp "        to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               if ws-fs-arqReorgTemp = 0 then
+                   move reorg-cod        to fd-cod
+                   move reorg-aluno      to fd-aluno
+                   move reorg-endereco   to fd-endereco
+                   move reorg-mae        to fd-mae
+                   move reorg-pai        to fd-pai
+                   move reorg-telefone   to fd-telefone
+                   move reorg-turma      to fd-turma
+                   move reorg-qtd-notas  to fd-qtd-notas
+                   perform varying ws-idx from 1 by 1
+                           until ws-idx > reorg-qtd-notas
+                       move reorg-notas-tab(ws-idx) to fd-notas-tab(ws-idx)
+                   end-perform
+
+                   write fd-alunos
+                   if ws-fs-arqCadAluno <> 0 then
+                       move 13                                      to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAluno                       to ws-msn-erro-cod
+                       move "Erro ao escrever arq. arqCadAluno "    to ws-msn-erro-text
+                       perform finaliza-anormal
+                   else
+                       add 1 to ws-reorg-qtd-depois
+                   end-if
+               end-if
+
+           end-perform
+
+           close arqReorgTemp
+           if ws-fs-arqReorgTemp <> 0 then
+               move 13                                      to ws-msn-erro-ofsset
+               move ws-fs-arqReorgTemp                      to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqReorgTemp "     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>    4) relatorio de reconciliacao
+           display "  "
+           display "Registros antes da reorganizacao : " ws-reorg-qtd-antes
+           display "Registros depois da reorganizacao: " ws-reorg-qtd-depois
+
+           if ws-reorg-qtd-antes = ws-reorg-qtd-depois then
+               display "Reconciliacao OK: nenhum registro foi perdido."
+           else
+               display "ATENCAO: divergencia na reconciliacao!"
+           end-if
+
+           end-if
+
+           display "Pressione enter para continuar"
+           accept ws-sair
+
+           .
+       reorganiza-arquivo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Deletar Cadastro
+      *>------------------------------------------------------------------------
+       deletar-cadastro section.
+
+           perform until ws-sair = "V"
+                      or ws-sair = "v"
+
+      *> -------------  Apagar dados do registro do arquivo
+           display erase
+           display "------ Deletar cadastro ------"
+           display "informe o cod a ser excluido:"
+           accept ws-cod
+           move ws-cod to fd-cod
+
+           read arqCadAluno
+           if ws-fs-arqCadAluno = 23 then
+               display "Cod informado invalido!"
+           else
+               if ws-fs-arqCadAluno <> 0 then
+                   move 5                                   to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
+                   perform finaliza-anormal
+               else
+                   perform copia-fd-para-ws
+                   display "Aluno a excluir: " ws-aluno
+                   display "Confirma exclusao? 'S'im ou 'N'ao"
+                   accept ws-confirma
+
+                   if  ws-confirma = "S"
+                   or  ws-confirma = "s" then
+      *> -------------  Copiar o registro para o historico antes de apagar
+                       move fd-cod         to exc-cod
+                       move fd-aluno       to exc-aluno
+                       move fd-endereco    to exc-endereco
+                       move fd-mae         to exc-mae
+                       move fd-pai         to exc-pai
+                       move fd-telefone    to exc-telefone
+                       move fd-turma       to exc-turma
+                       move fd-qtd-notas   to exc-qtd-notas
+                       perform varying ws-idx from 1 by 1
+                               until ws-idx > fd-qtd-notas
+                           move fd-notas-tab(ws-idx) to exc-notas-tab(ws-idx)
+                       end-perform
+                       accept exc-data-exclusao from date yyyymmdd
+
+                       open extend arqAlunoExcluido
+                       if ws-fs-arqAlunoExcluido = 35 then
+      *>                    primeira exclusao: arquivo ainda nao existe, cria-o
+                           open output arqAlunoExcluido
+                       end-if
+                       if ws-fs-arqAlunoExcluido <> 0 then
+                           move 5                                         to ws-msn-erro-ofsset
+                           move ws-fs-arqAlunoExcluido                    to ws-msn-erro-cod
+                           move "Erro ao abrir arq. arqAlunoExcluido "    to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+
+                       write exc-registro
+                       if ws-fs-arqAlunoExcluido <> 0 then
+                           move 5                                         to ws-msn-erro-ofsset
+                           move ws-fs-arqAlunoExcluido                    to ws-msn-erro-cod
+                           move "Erro ao gravar arq. arqAlunoExcluido "   to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+
+                       close arqAlunoExcluido
+                       if ws-fs-arqAlunoExcluido <> 0 then
+                           move 5                                         to ws-msn-erro-ofsset
+                           move ws-fs-arqAlunoExcluido                    to ws-msn-erro-cod
+                           move "Erro ao fechar arq. arqAlunoExcluido "   to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+
+      *> -------------  Apagar dados do registro do arquivo
+                       delete arqCadAluno
+                       if  ws-fs-arqCadAluno <> 0 then
+                           move 5                                   to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                           move "Erro ao deletar arq. arqCadAluno " to ws-msn-erro-text
+                           perform finaliza-anormal
+                       else
+                           display "Aluno excluido e copiado para o historico!"
+                       end-if
+                   else
+                       display "Exclusao cancelada."
+                   end-if
+               end-if
+           end-if
+
+           display "Deseja deletar mais um cadastro? 'S'im ou 'V'oltar"
+           accept ws-sair
+
+           end-perform
+           .
+       deletar-cadastro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Alterar Cadastro
+      *>------------------------------------------------------------------------
+       alterar-cadastro section.
+
+               *> ponteiro
+               perform consulta-indexada
+
+      *> -------------  Alterar dados do registro do arquivo
+               display "Informe novo aluno a ser cadastrado: "
+               accept ws-aluno
+      *>        normaliza para maiusculas, mesma convencao de cadastrar-aluno
+               move function upper-case(ws-aluno) to ws-aluno
+
+               perform copia-ws-para-fd
+               *> sobreescreve o arquivo
+               rewrite fd-alunos
+               if  ws-fs-arqCadAluno = 0 then
+                   display "Novo aluno  " ws-aluno " Cadastrado com sucesso!"
+               else
+                   move 6                                    to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAluno                    to ws-msn-erro-cod
+                   move "Erro ao alterar arq. arqCadAluno "  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           display "Deseja alterar mais um Aluno? 'S'im ou 'V'oltar"
+           accept ws-sair
+
+
+           .
+       alterar-cadastro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Cadastrar operador (ADM cria contas com perfil restrito, ex.: OPR)
+      *>------------------------------------------------------------------------
+       cadastrar-operador section.
+
+           perform until ws-sair = "V"
+                      or ws-sair = "v"
+
+           display erase
+           display "------ Cadastro de operadores ------"
+           display "Id do operador    : "
+           accept op-id
+           display "Senha do operador : "
+           accept op-senha
+           display "Perfil ('ADM' ou 'OPR')  : "
+           accept op-perfil
+
+           if  op-perfil <> "ADM"
+           and op-perfil <> "OPR" then
+               display "Perfil invalido! Use 'ADM' ou 'OPR'."
+           else
+               write op-registro
+               if ws-fs-arqOperadores = 22 then
+                   display "Id " op-id " ja cadastrado! Informe outro id."
+               else
+                   if ws-fs-arqOperadores <> 0 then
+                       move 14                                      to ws-msn-erro-ofsset
+                       move ws-fs-arqOperadores                     to ws-msn-erro-cod
+                       move "Erro ao escrever arq. arqOperadores "  to ws-msn-erro-text
+                       perform finaliza-anormal
+                   else
+                       display "Operador " op-id " cadastrado com sucesso!"
+                   end-if
+               end-if
+           end-if
+
+           display "  "
+           display "Deseja cadastrar mais um operador? 'S'im ou 'V'oltar"
+           accept ws-sair
+
+           end-perform
+           .
+       cadastrar-operador-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+
+           display ws-msn-erro.
+           accept ws-msn-erro.
+
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Copia fd-alunos <-> ws-alunos campo a campo (a tabela de notas e de
+      *>  tamanho variavel, entao nao da para usar um simples MOVE de grupo)
+      *>------------------------------------------------------------------------
+       copia-fd-para-ws section.
+
+           move fd-cod        to ws-cod
+           move fd-aluno      to ws-aluno
+           move fd-endereco   to ws-endereco
+           move fd-mae        to ws-mae
+           move fd-pai        to ws-pai
+           move fd-telefone   to ws-telefone
+           move fd-turma      to ws-turma
+           move fd-qtd-notas  to ws-qtd-notas
+
+           perform varying ws-idx from 1 by 1 until ws-idx > ws-qtd-notas
+               move fd-notas-tab(ws-idx) to ws-notas-tab(ws-idx)
+           end-perform
+           .
+       copia-fd-para-ws-exit.
+           exit.
+
+       copia-ws-para-fd section.
+
+           move ws-cod        to fd-cod
+           move ws-aluno      to fd-aluno
+           move ws-endereco   to fd-endereco
+           move ws-mae        to fd-mae
+           move ws-pai        to fd-pai
+           move ws-telefone   to fd-telefone
+           move ws-turma      to fd-turma
+           move ws-qtd-notas  to fd-qtd-notas
+
+           perform varying ws-idx from 1 by 1 until ws-idx > fd-qtd-notas
+               move ws-notas-tab(ws-idx) to fd-notas-tab(ws-idx)
+           end-perform
+           .
+       copia-ws-para-fd-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqCadAluno
+           if ws-fs-arqCadAluno <> 0 then
+               move 7                                  to ws-msn-erro-ofsset
+               move ws-fs-arqCadAluno                  to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqCadAluno " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqTurma
+           if ws-fs-arqTurma <> 0 then
+               move 7                               to ws-msn-erro-ofsset
+               move ws-fs-arqTurma                  to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqTurma " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqOperadores
+           if ws-fs-arqOperadores <> 0 then
+               move 7                                    to ws-msn-erro-ofsset
+               move ws-fs-arqOperadores                  to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqOperadores " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
+
